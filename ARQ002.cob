@@ -13,19 +13,51 @@
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
                "CLIENTES.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
+           SELECT CKPCLI ASSIGN TO
+               "CKPCLI.txt"
+               FILE STATUS IS FS-CKPCLI.
+
+           SELECT PARMIN ASSIGN TO
+               "PARM.txt"
+               FILE STATUS IS FS-PARMIN.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 REG-CLIENTES.
-           05 REG-ID     PIC 09(03).
-           05 REG-NOME     PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY CLIWS01.
+
+       FD CKPCLI.
+       01 REG-CKPCLI.
+           05 CKP-TEM-CHECKPOINT     PIC X(01).
+               88 CKP-CHECKPOINT-VALIDO     VALUE "S".
+           05 CKP-ULTIMO-ID     PIC 9(03).
+
+       FD PARMIN.
+       01 REG-PARMIN.
+           05 PARM-ID     PIC 9(03).
 
        WORKING-STORAGE SECTION.
-       77 FS-CLIENTES PIC 9(09).
+       77 FS-CLIENTES PIC 9(02).
+       77 FS-CKPCLI PIC 9(02).
+       77 FS-PARMIN PIC 9(02).
        77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO VALUE "S".
+       77 WRK-QTD-LIDOS PIC 9(05) VALUE ZEROS.
+       77 WRK-ULTIMO-ID-PROCESSADO PIC 9(03) VALUE ZEROS.
+       77 WRK-TEM-CHECKPOINT PIC X(01) VALUE "N".
+           88 TEM-CHECKPOINT VALUE "S".
+       77 WRK-INTERVALO-CKPT PIC 9(05) VALUE 50.
+       77 WRK-QUOCIENTE-CKPT PIC 9(05) VALUE ZEROS.
+       77 WRK-RESTO-CKPT PIC 9(05) VALUE ZEROS.
+       77 WRK-MODO-CONSULTA PIC X(01) VALUE "N".
+           88 MODO-CONSULTA-UNICA VALUE "S".
+       77 WRK-ID-CONSULTA PIC 9(03) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        000-MAIN      SECTION.
@@ -36,26 +68,175 @@
 
        0100-INICIALIZE SECTION.
            OPEN INPUT CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+           IF FS-CLIENTES NOT EQUAL ZEROS
                PERFORM 9000-TRATA-ERRO
            ELSE
                DISPLAY "ARQUIVO OK".
+           PERFORM 0105-LE-PARAMETRO.
+           IF NOT MODO-CONSULTA-UNICA
+               PERFORM 0110-LE-CHECKPOINT
+               IF TEM-CHECKPOINT
+                   PERFORM 0120-REPOSICIONA-RESTART
+               END-IF
+           END-IF.
+
+       0105-LE-PARAMETRO SECTION.
+           OPEN INPUT PARMIN.
+           IF FS-PARMIN EQUAL ZEROS
+               READ PARMIN
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-ID TO WRK-ID-CONSULTA
+                       SET MODO-CONSULTA-UNICA TO TRUE
+               END-READ
+               CLOSE PARMIN
+           END-IF.
+
+       0110-LE-CHECKPOINT SECTION.
+           MOVE ZEROS TO WRK-ULTIMO-ID-PROCESSADO.
+           MOVE "N" TO WRK-TEM-CHECKPOINT.
+           OPEN INPUT CKPCLI.
+           IF FS-CKPCLI EQUAL ZEROS
+               READ CKPCLI
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKP-CHECKPOINT-VALIDO
+                           MOVE CKP-ULTIMO-ID TO
+                               WRK-ULTIMO-ID-PROCESSADO
+                           SET TEM-CHECKPOINT TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CKPCLI
+           END-IF.
+
+       0120-REPOSICIONA-RESTART SECTION.
+           DISPLAY "REINICIANDO APOS REG-ID... "
+               WRK-ULTIMO-ID-PROCESSADO.
+           MOVE WRK-ULTIMO-ID-PROCESSADO TO REG-ID.
+           START CLIENTES KEY IS GREATER THAN REG-ID
+               INVALID KEY
+                   SET FIM-ARQUIVO TO TRUE
+           END-START.
 
        0200-PROCESS SECTION.
-           READ CLIENTES.
-           IF REG-ID EQUAL 10
-               DISPLAY "ARQUIVO VAZIO"
+           IF MODO-CONSULTA-UNICA
+               PERFORM 0230-CONSULTA-UNICA
+           ELSE
+               IF FIM-ARQUIVO
+                   DISPLAY "NENHUM REGISTRO NOVO A PARTIR DO CHECKPOINT"
+               ELSE
+                   PERFORM 0205-LER-CLIENTE
+                   IF FIM-ARQUIVO
+                       DISPLAY "ARQUIVO VAZIO"
+                   ELSE
+                       PERFORM 0210-EXIBE-REGISTRO UNTIL FIM-ARQUIVO
+                       DISPLAY "TOTAL DE REGISTROS LIDOS... "
+                           WRK-QTD-LIDOS
+                   END-IF
+               END-IF
+               PERFORM 0225-LIMPA-CHECKPOINT
+           END-IF.
+
+       0230-CONSULTA-UNICA SECTION.
+           MOVE WRK-ID-CONSULTA TO REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO... "
+                       WRK-ID-CONSULTA
+               NOT INVALID KEY
+                   DISPLAY "ID...   " REG-ID
+                   DISPLAY "NOME...   " REG-NOME
+                   DISPLAY "TELEFONE...   " REG-TELEFONE
+                   DISPLAY "EMAIL...   " REG-EMAIL
+                   DISPLAY "ENDERECO...   " REG-ENDERECO
+                   DISPLAY "STATUS...   " REG-STATUS
+           END-READ.
+           IF FS-CLIENTES NOT EQUAL ZEROS AND FS-CLIENTES NOT EQUAL 23
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0205-LER-CLIENTE SECTION.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+           IF NOT FIM-ARQUIVO AND FS-CLIENTES NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0210-EXIBE-REGISTRO SECTION.
+           ADD 1 TO WRK-QTD-LIDOS.
+           DISPLAY "ID...   " REG-ID.
+           DISPLAY "NOME...   " REG-NOME.
+           DISPLAY "TELEFONE...   " REG-TELEFONE.
+           DISPLAY "EMAIL...   " REG-EMAIL.
+           DISPLAY "ENDERECO...   " REG-ENDERECO.
+           DISPLAY "STATUS...   " REG-STATUS.
+           PERFORM 0220-GRAVA-CHECKPOINT.
+           PERFORM 0205-LER-CLIENTE.
+
+       0220-GRAVA-CHECKPOINT SECTION.
+           DIVIDE WRK-QTD-LIDOS BY WRK-INTERVALO-CKPT
+               GIVING WRK-QUOCIENTE-CKPT
+               REMAINDER WRK-RESTO-CKPT.
+           IF WRK-RESTO-CKPT EQUAL ZEROS
+               SET CKP-CHECKPOINT-VALIDO TO TRUE
+               MOVE REG-ID TO CKP-ULTIMO-ID
+               PERFORM 0222-ATUALIZA-CKPCLI
+           END-IF.
+
+       0222-ATUALIZA-CKPCLI SECTION.
+           OPEN I-O CKPCLI.
+           IF FS-CKPCLI EQUAL 35
+               OPEN OUTPUT CKPCLI
+               IF FS-CKPCLI NOT EQUAL ZEROS
+                   PERFORM 9100-TRATA-ERRO-CKPCLI
+               END-IF
+               WRITE REG-CKPCLI
            ELSE
-               DISPLAY "ID...   " REG-ID
-               DISPLAY "NOME...   " REG-NOME
-               DISPLAY "TELEFONE...   " REG-TELEFONE
-            END-IF.
+               IF FS-CKPCLI NOT EQUAL ZEROS
+                   PERFORM 9100-TRATA-ERRO-CKPCLI
+               END-IF
+               READ CKPCLI
+                   AT END
+                       WRITE REG-CKPCLI
+                   NOT AT END
+                       REWRITE REG-CKPCLI
+               END-READ
+           END-IF.
+           CLOSE CKPCLI.
+
+       0225-LIMPA-CHECKPOINT SECTION.
+           MOVE "N" TO CKP-TEM-CHECKPOINT.
+           MOVE ZEROS TO CKP-ULTIMO-ID.
+           PERFORM 0222-ATUALIZA-CKPCLI.
 
        0300-FINISH SECTION.
            DISPLAY "FIM DE PROGRAMA".
            CLOSE CLIENTES.
 
-       9000-TRATA-ERRO.
+       9000-TRATA-ERRO SECTION.
+           EVALUATE FS-CLIENTES
+               WHEN 35
+                   MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               WHEN 23
+                   MOVE "REGISTRO NAO ENCONTRADO" TO WRK-MSG-ERRO
+               WHEN 39
+                   MOVE "ATRIBUTOS DE ARQUIVO INCOMPATIVEIS"
+                       TO WRK-MSG-ERRO
+               WHEN OTHER
+                   MOVE "ERRO NAO TRATADO NO ARQUIVO CLIENTES"
+                       TO WRK-MSG-ERRO
+           END-EVALUATE.
+           DISPLAY "FILE STATUS CLIENTES... " FS-CLIENTES.
            DISPLAY WRK-MSG-ERRO.
+           MOVE 12 TO RETURN-CODE.
+           GOBACK.
+
+       9100-TRATA-ERRO-CKPCLI SECTION.
+           DISPLAY "FILE STATUS CKPCLI... " FS-CKPCLI.
+           DISPLAY "ERRO NAO TRATADO NO ARQUIVO CKPCLI".
+           MOVE 12 TO RETURN-CODE.
            GOBACK.
