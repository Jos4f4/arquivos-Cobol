@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ005.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: RECONCILIACAO DE QUALIDADE DO ARQUIVO DE
+      *==            TRANSACOES TRANCLI.TXT, ANTES DE SER APLICADO AO
+      *==            ARQUIVO INDEXADO CLIENTES.TXT PELO ARQ003
+      *==            - ACUSA REG-ID REPETIDO ENTRE TRANSACOES DE
+      *==              INCLUSAO (CODIGO "A")
+      *==            - ACUSA REG-TELEFONE QUE NAO TEM 11 DIGITOS
+      *==              NUMERICOS NAS TRANSACOES DE INCLUSAO/ALTERACAO
+      *==            GRAVANDO AS TRANSACOES COM PROBLEMA MAIS O MOTIVO
+      *==            NO RELATORIO DE EXCECAO EXCLIENT.TXT
+      *=================================================================
+      *== MANUTENCAO
+      *== XX/XX/2024 ***  CRIACAO DO PROGRAMA, RODANDO CONTRA O
+      *==                 ARQUIVO INDEXADO CLIENTES.TXT
+      *== XX/XX/2024 ***  CLIENTES.TXT E INDEXADO POR REG-ID (CHAVE
+      *==                 UNICA), DE FORMA QUE UMA VARREDURA DELE
+      *==                 NUNCA ENCONTRA REG-ID REPETIDO; PROGRAMA
+      *==                 REAPONTADO PARA RODAR CONTRA O ARQUIVO DE
+      *==                 CARGA QUE ALIMENTA O ARQUIVO INDEXADO
+      *== XX/XX/2024 ***  O ARQUIVO DE CARGA ANTERIOR NAO ERA LIDO NEM
+      *==                 GRAVADO POR NENHUM OUTRO PROGRAMA; REAPONTADO
+      *==                 PARA O ARQUIVO DE TRANSACOES TRANCLI.TXT, QUE
+      *==                 E O QUE DE FATO ALIMENTA CLIENTES.TXT VIA
+      *==                 ARQ003. A DUPLICIDADE SO E VERIFICADA ENTRE
+      *==                 TRANSACOES DE INCLUSAO (TRAN-INCLUIR), JA QUE
+      *==                 O MESMO REG-ID SE REPETIR ENTRE ALTERACAO/
+      *==                 EXCLUSAO E USO NORMAL DO ARQUIVO DE
+      *==                 TRANSACOES; O CHECK DE TELEFONE SO SE APLICA
+      *==                 A INCLUSAO/ALTERACAO, QUE SAO AS TRANSACOES
+      *==                 QUE CARREGAM TELEFONE
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANCLI ASSIGN TO
+               "TRANCLI.txt"
+               FILE STATUS IS FS-TRANCLI.
+
+           SELECT EXCLIENT ASSIGN TO
+               "EXCLIENT.txt"
+               FILE STATUS IS FS-EXCLIENT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANCLI.
+       01 REG-TRANCLI.
+           05 TRAN-CODIGO     PIC X(01).
+               88 TRAN-INCLUIR     VALUE "A".
+               88 TRAN-ALTERAR     VALUE "C".
+               88 TRAN-EXCLUIR     VALUE "D".
+           05 TRAN-ID     PIC 9(03).
+           05 TRAN-NOME     PIC X(20).
+           05 TRAN-TELEFONE     PIC X(11).
+
+       FD EXCLIENT.
+       01 REG-EXCLIENT.
+           05 EXC-ID     PIC 9(03).
+           05 EXC-NOME     PIC X(20).
+           05 EXC-TELEFONE     PIC X(11).
+           05 EXC-MOTIVO     PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77 FS-TRANCLI PIC 9(02).
+       77 FS-EXCLIENT PIC 9(02).
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-MOTIVO PIC X(30) VALUE SPACES.
+       77 WRK-SUBSCRITO PIC 9(04) VALUE ZEROS.
+       77 WRK-FIM-TRANCLI PIC X(01) VALUE "N".
+           88 FIM-TRANCLI VALUE "S".
+       77 WRK-QTD-LIDOS PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-EXCECOES PIC 9(05) VALUE ZEROS.
+       01 WRK-TABELA-IDS.
+           05 WRK-ID-OCORRENCIAS PIC 9(03)
+               OCCURS 1000 TIMES VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           STOP RUN.
+
+       0100-INICIALIZE SECTION.
+           OPEN INPUT TRANCLI.
+           IF FS-TRANCLI NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           OPEN OUTPUT EXCLIENT.
+           IF FS-EXCLIENT NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           DISPLAY "ARQUIVOS OK".
+           PERFORM 0210-LER-TRANCLI.
+
+       0200-PROCESS SECTION.
+           PERFORM 0220-VERIFICA-TRANSACAO UNTIL FIM-TRANCLI.
+
+       0210-LER-TRANCLI SECTION.
+           READ TRANCLI
+               AT END
+                   SET FIM-TRANCLI TO TRUE
+           END-READ.
+           IF NOT FIM-TRANCLI AND FS-TRANCLI NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0220-VERIFICA-TRANSACAO SECTION.
+           ADD 1 TO WRK-QTD-LIDOS.
+           IF TRAN-INCLUIR
+               COMPUTE WRK-SUBSCRITO = TRAN-ID + 1
+               ADD 1 TO WRK-ID-OCORRENCIAS (WRK-SUBSCRITO)
+               IF WRK-ID-OCORRENCIAS (WRK-SUBSCRITO) > 1
+                   MOVE "REG-ID DUPLICADO NAS INCLUSOES"
+                       TO WRK-MOTIVO
+                   PERFORM 0250-GRAVA-EXCECAO
+               END-IF
+           END-IF.
+           IF (TRAN-INCLUIR OR TRAN-ALTERAR)
+                   AND TRAN-TELEFONE IS NOT NUMERIC
+               MOVE "TELEFONE SEM 11 DIGITOS NUMERICOS"
+                   TO WRK-MOTIVO
+               PERFORM 0250-GRAVA-EXCECAO
+           END-IF.
+           PERFORM 0210-LER-TRANCLI.
+
+       0250-GRAVA-EXCECAO SECTION.
+           MOVE TRAN-ID TO EXC-ID.
+           MOVE TRAN-NOME TO EXC-NOME.
+           MOVE TRAN-TELEFONE TO EXC-TELEFONE.
+           MOVE WRK-MOTIVO TO EXC-MOTIVO.
+           WRITE REG-EXCLIENT.
+           IF FS-EXCLIENT NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           ADD 1 TO WRK-QTD-EXCECOES.
+
+       0300-FINISH SECTION.
+           DISPLAY "TOTAL DE REGISTROS LIDOS...  " WRK-QTD-LIDOS.
+           DISPLAY "TOTAL DE EXCECOES GRAVADAS... " WRK-QTD-EXCECOES.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE TRANCLI.
+           CLOSE EXCLIENT.
+
+       9000-TRATA-ERRO SECTION.
+           MOVE "ERRO NAO TRATADO EM ARQ005" TO WRK-MSG-ERRO.
+           DISPLAY "FILE STATUS TRANCLI...  " FS-TRANCLI.
+           DISPLAY "FILE STATUS EXCLIENT... " FS-EXCLIENT.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
