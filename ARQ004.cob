@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ004.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: EXTRAIR O ARQUIVO CLIENTES.TXT EM FORMATO CSV
+      *==            (REG-ID, REG-NOME, REG-TELEFONE) PARA USO DO
+      *==            SISTEMA DE MARKETING
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+               "CLIENTES.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT CLIENTES-CSV ASSIGN TO
+               "CLIENTES.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CLIENTES-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIWS01.
+
+       FD CLIENTES-CSV.
+       01 REG-CSV     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02).
+       77 FS-CLIENTES-CSV PIC 9(02).
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-FIM-CLIENTES PIC X(01) VALUE "N".
+           88 FIM-CLIENTES VALUE "S".
+       77 WRK-QTD-EXPORTADOS PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           STOP RUN.
+
+       0100-INICIALIZE SECTION.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           OPEN OUTPUT CLIENTES-CSV.
+           IF FS-CLIENTES-CSV NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           DISPLAY "ARQUIVOS OK".
+           PERFORM 0210-LER-CLIENTE.
+
+       0200-PROCESS SECTION.
+           PERFORM 0220-GRAVA-LINHA-CSV UNTIL FIM-CLIENTES.
+
+       0210-LER-CLIENTE SECTION.
+           READ CLIENTES
+               AT END
+                   SET FIM-CLIENTES TO TRUE
+           END-READ.
+           IF NOT FIM-CLIENTES AND FS-CLIENTES NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0220-GRAVA-LINHA-CSV SECTION.
+           MOVE SPACES TO REG-CSV.
+           STRING
+               REG-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(REG-NOME) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               REG-TELEFONE DELIMITED BY SIZE
+               INTO REG-CSV
+           END-STRING.
+           WRITE REG-CSV.
+           IF FS-CLIENTES-CSV NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           ADD 1 TO WRK-QTD-EXPORTADOS.
+           PERFORM 0210-LER-CLIENTE.
+
+       0300-FINISH SECTION.
+           DISPLAY "TOTAL DE REGISTROS EXPORTADOS... "
+               WRK-QTD-EXPORTADOS.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE CLIENTES.
+           CLOSE CLIENTES-CSV.
+
+       9000-TRATA-ERRO SECTION.
+           MOVE "ERRO NAO TRATADO EM ARQ004" TO WRK-MSG-ERRO.
+           DISPLAY "FILE STATUS CLIENTES...     " FS-CLIENTES.
+           DISPLAY "FILE STATUS CLIENTES-CSV... " FS-CLIENTES-CSV.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
