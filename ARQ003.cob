@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ003.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO) DO
+      *==            ARQUIVO CLIENTES.TXT A PARTIR DE UM ARQUIVO DE
+      *==            TRANSACOES (CODIGO A/C/D)
+      *=================================================================
+      *== MANUTENCAO
+      *== XX/XX/2024 ***  CRIACAO DO PROGRAMA COM ATUALIZACAO POR
+      *==                 MERGE SEQUENCIAL (CLIENTES AINDA SEQUENCIAL)
+      *== XX/XX/2024 ***  CLIENTES PASSOU A ARQUIVO INDEXADO POR
+      *==                 REG-ID; PROGRAMA REESCRITO PARA GRAVAR,
+      *==                 REGRAVAR E EXCLUIR DIRETO PELA CHAVE, SEM
+      *==                 PRECISAR MAIS DE ARQUIVO DE SAIDA SEPARADO
+      *== XX/XX/2024 ***  LAYOUT DE REG-CLIENTES MOVIDO PARA O
+      *==                 COPYBOOK CLIWS01 (INCLUI EMAIL, ENDERECO E
+      *==                 STATUS); INCLUSOES GRAVAM STATUS ATIVO
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+               "CLIENTES.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT TRANCLI ASSIGN TO
+               "TRANCLI.txt"
+               FILE STATUS IS FS-TRANCLI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIWS01.
+
+       FD TRANCLI.
+       01 REG-TRANCLI.
+           05 TRAN-CODIGO     PIC X(01).
+               88 TRAN-INCLUIR     VALUE "A".
+               88 TRAN-ALTERAR     VALUE "C".
+               88 TRAN-EXCLUIR     VALUE "D".
+           05 TRAN-ID     PIC 9(03).
+           05 TRAN-NOME     PIC X(20).
+           05 TRAN-TELEFONE     PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02).
+       77 FS-TRANCLI PIC 9(02).
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-FIM-TRANCLI PIC X(01) VALUE "N".
+           88 FIM-TRANCLI VALUE "S".
+       77 WRK-QTD-INCLUIDOS PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-ALTERADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-EXCLUIDOS PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-ERROS PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           STOP RUN.
+
+       0100-INICIALIZE SECTION.
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           OPEN INPUT TRANCLI.
+           IF FS-TRANCLI NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           DISPLAY "ARQUIVOS OK".
+           PERFORM 0210-LER-TRANCLI.
+
+       0200-PROCESS SECTION.
+           PERFORM 0220-PROCESSA-TRANSACAO UNTIL FIM-TRANCLI.
+
+       0210-LER-TRANCLI SECTION.
+           READ TRANCLI
+               AT END
+                   SET FIM-TRANCLI TO TRUE
+           END-READ.
+           IF NOT FIM-TRANCLI AND FS-TRANCLI NOT EQUAL ZEROS
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0220-PROCESSA-TRANSACAO SECTION.
+           EVALUATE TRUE
+               WHEN TRAN-INCLUIR
+                   PERFORM 0230-INCLUIR-CLIENTE
+               WHEN TRAN-ALTERAR
+                   PERFORM 0240-ALTERAR-CLIENTE
+               WHEN TRAN-EXCLUIR
+                   PERFORM 0250-EXCLUIR-CLIENTE
+               WHEN OTHER
+                   DISPLAY "CODIGO DE TRANSACAO INVALIDO: "
+                       TRAN-CODIGO
+                   ADD 1 TO WRK-QTD-ERROS
+           END-EVALUATE.
+           PERFORM 0210-LER-TRANCLI.
+
+       0230-INCLUIR-CLIENTE SECTION.
+           MOVE TRAN-ID TO REG-ID.
+           MOVE TRAN-NOME TO REG-NOME.
+           MOVE TRAN-TELEFONE TO REG-TELEFONE.
+           MOVE SPACES TO REG-EMAIL.
+           MOVE SPACES TO REG-ENDERECO.
+           SET REG-ATIVO TO TRUE.
+           WRITE REG-CLIENTES
+               INVALID KEY
+                   DISPLAY "CLIENTE JA EXISTE, INCLUSAO IGNORADA: "
+                       TRAN-ID
+                   ADD 1 TO WRK-QTD-ERROS
+               NOT INVALID KEY
+                   ADD 1 TO WRK-QTD-INCLUIDOS
+           END-WRITE.
+
+       0240-ALTERAR-CLIENTE SECTION.
+           MOVE TRAN-ID TO REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "CLIENTE INEXISTENTE, ALTERACAO IGNORADA: "
+                       TRAN-ID
+                   ADD 1 TO WRK-QTD-ERROS
+               NOT INVALID KEY
+                   MOVE TRAN-NOME TO REG-NOME
+                   MOVE TRAN-TELEFONE TO REG-TELEFONE
+                   REWRITE REG-CLIENTES
+                   ADD 1 TO WRK-QTD-ALTERADOS
+           END-READ.
+
+       0250-EXCLUIR-CLIENTE SECTION.
+           MOVE TRAN-ID TO REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "CLIENTE INEXISTENTE, EXCLUSAO IGNORADA: "
+                       TRAN-ID
+                   ADD 1 TO WRK-QTD-ERROS
+               NOT INVALID KEY
+                   DELETE CLIENTES RECORD
+                   ADD 1 TO WRK-QTD-EXCLUIDOS
+           END-READ.
+
+       0300-FINISH SECTION.
+           DISPLAY "TOTAL INCLUIDOS...  " WRK-QTD-INCLUIDOS.
+           DISPLAY "TOTAL ALTERADOS...  " WRK-QTD-ALTERADOS.
+           DISPLAY "TOTAL EXCLUIDOS...  " WRK-QTD-EXCLUIDOS.
+           DISPLAY "TOTAL COM ERRO...   " WRK-QTD-ERROS.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE CLIENTES.
+           CLOSE TRANCLI.
+
+       9000-TRATA-ERRO SECTION.
+           MOVE "ERRO NAO TRATADO EM ARQ003" TO WRK-MSG-ERRO.
+           DISPLAY "FILE STATUS CLIENTES... " FS-CLIENTES.
+           DISPLAY "FILE STATUS TRANCLI...  " FS-TRANCLI.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
