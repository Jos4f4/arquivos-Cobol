@@ -0,0 +1,42 @@
+//ARQ002J  JOB  (ACCTNO),'LEITURA CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*================================================================
+//*  JOB:      ARQ002J
+//*  AUTOR:    ***
+//*  OBJETIVO: EXECUTA O ARQ002 (LEITURA/RELATORIO DO ARQUIVO DE
+//*            CLIENTES), DESVIANDO PARA UM PASSO DE NOTIFICACAO
+//*            DE ERRO QUANDO O PROGRAMA DEVOLVE CONDITION CODE
+//*            DE ERRO (RETURN-CODE 12, GRAVADO PELO 9000-TRATA-
+//*            ERRO DE ARQ002 A PARTIR DE FS-CLIENTES)
+//*================================================================
+//STEP010  EXEC PGM=ARQ002
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CLIENTES DD   DSN=PROD.CLIENTES.TXT,DISP=SHR
+//CKPCLI   DD   DSN=PROD.CLIENTES.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=4)
+//*  PARM E OPCIONAL - SO INFORMAR QUANDO FOR RODAR ARQ002 EM MODO
+//*  DE CONSULTA UNICA (UM REG-ID), CASO CONTRARIO OMITIR O DD E O
+//*  JOB PROCESSA O ARQUIVO CLIENTES INTEIRO COMO DE COSTUME
+//*PARM     DD   DSN=PROD.CLIENTES.PARM,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(12,GE,STEP010)
+//*  PASSO EXECUTADO APENAS QUANDO STEP010 TERMINA COM SUCESSO
+//*  (E DESVIADO QUANDO O CONDITION CODE E MAIOR OU IGUAL A 12);
+//*  NAO FAZ NADA ALEM DE MARCAR O FIM NORMAL DO JOB NO LOG DE
+//*  OPERACAO
+//*
+//ERRSTEP  EXEC PGM=IEBGENER,COND=(12,LT,STEP010)
+//*  PASSO DE NOTIFICACAO DE ERRO - E DESVIADO QUANDO O CONDITION
+//*  CODE E MENOR QUE 12, OU SEJA, SO RODA QUANDO STEP010 DEVOLVE
+//*  RETURN-CODE 12 (FALHA TRATADA POR 9000-TRATA-ERRO) OU MAIOR
+//*  (ABEND DE ARQUIVO)
+//SYSUT1   DD   *
+ARQ002 TERMINOU COM ERRO - VERIFICAR FILE STATUS DE CLIENTES
+NO SYSOUT DO STEP010 E ACIONAR O OPERADOR DE PLANTAO
+/*
+//SYSUT2   DD   SYSOUT=(*,OPEROPS)
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
