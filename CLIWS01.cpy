@@ -0,0 +1,19 @@
+      *=================================================================
+      *==  COPYBOOK: CLIWS01
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: LAYOUT DO REGISTRO DE CLIENTES (CLIENTES.TXT),
+      *==            COMPARTILHADO POR TODOS OS PROGRAMAS QUE LEEM OU
+      *==            GRAVAM NESSE ARQUIVO
+      *=================================================================
+       01 REG-CLIENTES.
+           05 REG-ID             PIC 9(03).
+           05 REG-NOME           PIC X(20).
+           05 REG-TELEFONE       PIC X(11).
+           05 REG-EMAIL          PIC X(40).
+           05 REG-ENDERECO       PIC X(40).
+           05 REG-STATUS         PIC X(01).
+               88 REG-ATIVO         VALUE "A".
+               88 REG-CANCELADO     VALUE "C".
+               88 REG-SUSPENSO      VALUE "S".
